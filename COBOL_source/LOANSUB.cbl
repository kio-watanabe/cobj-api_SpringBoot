@@ -12,10 +12,21 @@
        CONFIGURATION           SECTION.
        SOURCE-COMPUTER.        OPEN-COBOL.
        OBJECT-COMPUTER.        OPEN-COBOL.
+       INPUT-OUTPUT            SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE         ASSIGN TO "LOANAUD"
+                                      ORGANIZATION SEQUENTIAL
+                                      FILE STATUS WK-AUDIT-STATUS.
       ****************************************************************
        DATA                    DIVISION.
       ****************************************************************
+       FILE                    SECTION.
+       FD  AUDIT-FILE.
+           COPY "LOANAUD".
+      *
        WORKING-STORAGE         SECTION.
+       01  WK-AUDIT-STATUS     PIC X(02).
+       01  WK-LOAN-NO          PIC 9(09).
        01  WK-INTEREST-RATE    PIC 9(02)V9(03).
        01  WK-INTEREST-YEAR    PIC 9(02)V9(09).
        01  WK-INTEREST-MONTH   PIC 9(02)V9(09).
@@ -26,11 +37,66 @@
        01  WK-PRINCIPAL        PIC 9(09).
        01  WK-INTEREST         PIC 9(09).
        01  WK-PERIODS-CNT      PIC 999.
+       01  WK-RETURN-CODE      PIC 99.
+      *----------------------------------------------------------------
+      *    ボーナス併用返済（6月・12月などの増額払い）関係
+      *----------------------------------------------------------------
+       01  WK-REGULAR-LOAN     PIC 9(09)V9(09).
+       01  WK-BONUS-LOAN       PIC 9(09).
+       01  WK-BONUS-AMOUNT     PIC 9(09).
+       01  WK-BONUS-MONTH-1    PIC 99.
+       01  WK-BONUS-MONTH-2    PIC 99.
+       01  WK-PERIOD-PAYMENT   PIC 9(09).
+       01  WK-PERIOD-PRINCIPAL PIC 9(09).
+      *----------------------------------------------------------------
+      *    繰上返済（一部前払い）関係
+      *----------------------------------------------------------------
+       01  WK-PREPAY-AMOUNT    PIC 9(09).
+       01  WK-PREPAY-PERIOD    PIC 999.
+       01  WK-PREPAY-MODE      PIC 9.
+       01  WK-PREPAY-SW        PIC X(01)            VALUE "N".
+           88  WK-PREPAY-APPLIED                    VALUE "Y".
+      *----------------------------------------------------------------
+      *    端末からの単発照会（LK-START-YEAR 省略）のときだけ画面に
+      *    一覧を出す。マスタファイル経由の一括呼出し（LOANROLL・
+      *    LOANBATCH・LOANPRT）は開始年月を指定してくるので、件数分
+      *    コンソールへ出力してしまわないようにする
+      *----------------------------------------------------------------
+       01  WK-VERBOSE-SW       PIC X(01)            VALUE "N".
+           88  WK-VERBOSE                           VALUE "Y".
+       01  WK-PREPAY-RATIO     PIC S9(03)V9(009).
+       01  WK-PREPAY-NEWTERM   PIC 9(03).
+       01  WK-PREPAY-ORIG-TERM PIC 999.
+       01  WK-PREPAY-APPLIED-AMT PIC 9(09).
+      *----------------------------------------------------------------
+      *    毎回の利息・返済額の丸め方（1=四捨五入 2=切り捨て）
+      *----------------------------------------------------------------
+       01  WK-ROUND-MODE       PIC 9.
+      *----------------------------------------------------------------
+      *    毎月払い額の計算で共通に使う作業項目（初回計算と、繰上
+      *    返済・返済額軽減型の再計算の両方から使う）
+      *----------------------------------------------------------------
+       01  WK-CALC-PRINCIPAL   PIC 9(09)V9(09).
+       01  WK-CALC-PERIODS     PIC 999.
+       01  WK-CALC-PAYMENT     PIC 9(09).
+      *----------------------------------------------------------------
+      *    年金計算の途中結果。3項の掛け算・累乗・割り算を1つの
+      *    COMPUTE に詰め込むと中間結果の桁あふれで答えが崩れる
+      *    ことがあるため、項ごとに分けて計算する
+      *----------------------------------------------------------------
+       01  WK-COMPOUND-FACTOR  PIC 9(04)V9(009).
+       01  WK-CALC-NUMERATOR   PIC 9(09)V9(009).
+       01  WK-CALC-DENOM       PIC 9(04)V9(009).
+      *----------------------------------------------------------------
+      *    返済期間全体の合計（総支払額・総利息・実質年率）
+      *----------------------------------------------------------------
+       01  WK-TOTAL-PAYMENT    PIC 9(09).
+       01  WK-TOTAL-INTEREST   PIC 9(09).
+       01  WK-EFFECTIVE-RATE   PIC 9(02)V9(03).
        01  WK-DATE.
            05  WK-YEAR         PIC 9999.
            05  WK-MONTH        PIC 99.
            05  WK-DAY          PIC 99.
-       01  WK-KAKUNIN          PIC X.
        01  DSP-PAYMENT         PIC ZZZ,ZZZ,ZZ9.
        01  DSP-PRINCIPAL       PIC ZZZ,ZZZ,ZZ9.
        01  DSP-INTEREST        PIC ZZZ,ZZZ,ZZ9.
@@ -42,15 +108,82 @@
       * 
 ADD    LINKAGE                 SECTION.
 ADD    01  LK-LOAN             PIC 9(09).
-ADD    01  LK-INTEREST-RATE    PIC 9(02)V9(03).
+ADD    01  LK-INTEREST-RATE    PIC S9(02)V9(03).
 ADD    01  LK-PERIODS          PIC 999.
 ADD    01  LK-PAYMENT          PIC 9(09).
+      *----------------------------------------------------------------
+      *    呼出し結果コード。00=正常、異常時は内容ごとに別コード
+      *    を返すので、呼出元（APIレイヤー）はここを見て分岐する
+      *----------------------------------------------------------------
+       01  LK-RETURN-CODE      PIC 99.
+      *----------------------------------------------------------------
+      *    マスタファイルから呼び出す場合、返済予定表の開始年月を
+      *    ここで指定する（ゼロならシステム日付を開始年月とする）
+      *----------------------------------------------------------------
+       01  LK-START-YEAR       PIC 9(04).
+       01  LK-START-MONTH      PIC 99.
+      *----------------------------------------------------------------
+      *    ボーナス返済分（ボーナス対象元金とボーナス月の増額分）
+      *    対象外ならゼロでよい。ボーナス月を省略（ゼロ）した場合
+      *    は6月・12月を使う
+      *----------------------------------------------------------------
+       01  LK-BONUS-LOAN       PIC 9(09).
+       01  LK-BONUS-AMOUNT     PIC 9(09).
+       01  LK-BONUS-MONTH-1    PIC 99.
+       01  LK-BONUS-MONTH-2    PIC 99.
+      *----------------------------------------------------------------
+      *    繰上返済（対象外ならゼロでよい）。LK-PREPAY-MODE は
+      *    1=期間短縮型（毎月払いは変えず残り回数を短くする）
+      *    2=返済額軽減型（残り回数は変えず毎月払いを減らす）
+      *----------------------------------------------------------------
+       01  LK-PREPAY-AMOUNT    PIC 9(09).
+       01  LK-PREPAY-PERIOD    PIC 999.
+       01  LK-PREPAY-MODE      PIC 9.
+      *----------------------------------------------------------------
+      *    利息・返済額の丸め方。1=四捨五入（省略時の既定値）
+      *    2=切り捨て。サービス契約によって使い分ける
+      *----------------------------------------------------------------
+       01  LK-ROUND-MODE       PIC 9.
+      *----------------------------------------------------------------
+      *    返済期間全体の合計（総支払額・総利息）と実質年率。
+      *    外部で償還表を合計しなくても総コストが分かるようにする
+      *----------------------------------------------------------------
+       01  LK-TOTAL-PAYMENT    PIC 9(09).
+       01  LK-TOTAL-INTEREST   PIC 9(09).
+       01  LK-EFFECTIVE-RATE   PIC 9(02)V9(03).
+      *----------------------------------------------------------------
+      *    返済予定表（償還表）を呼出元へ返すためのテーブル
+      *----------------------------------------------------------------
+       COPY "LOANSCHD".
+      *----------------------------------------------------------------
+      *    呼出し元のローン番号（マスタの LM-LOAN-NO）。監査ログに
+      *    融資額ではなくこの番号を残し、後日の突合に使えるように
+      *    する
+      *----------------------------------------------------------------
+       01  LK-LOAN-NO          PIC 9(09).
       ****************************************************************
        PROCEDURE               DIVISION
 ADD                            USING  LK-LOAN,
 ADD                                   LK-INTEREST-RATE,
 ADD                                   LK-PERIODS,
-ADD                                   LK-PAYMENT.
+ADD                                   LK-PAYMENT,
+ADD                                   LK-RETURN-CODE,
+ADD                                   LK-START-YEAR,
+ADD                                   LK-START-MONTH,
+ADD                                   LK-BONUS-LOAN,
+ADD                                   LK-BONUS-AMOUNT,
+ADD                                   LK-BONUS-MONTH-1,
+ADD                                   LK-BONUS-MONTH-2,
+ADD                                   LK-PREPAY-AMOUNT,
+ADD                                   LK-PREPAY-PERIOD,
+ADD                                   LK-PREPAY-MODE,
+ADD                                   LK-ROUND-MODE,
+ADD                                   LK-TOTAL-PAYMENT,
+ADD                                   LK-TOTAL-INTEREST,
+ADD                                   LK-EFFECTIVE-RATE,
+ADD                                   LK-SCHEDULE-COUNT,
+ADD                                   LK-SCHEDULE-TABLE,
+ADD                                   LK-LOAN-NO.
       ****************************************************************
        HAJIME.
        MAIN-000.
@@ -64,50 +197,137 @@ ADD                                   LK-PAYMENT.
 ADD        MOVE  LK-LOAN           TO   WK-LOAN.
 ADD        MOVE  LK-INTEREST-RATE  TO   WK-INTEREST-RATE.
 ADD        MOVE  LK-PERIODS        TO   WK-PERIODS.
+           MOVE  LK-LOAN-NO        TO   WK-LOAN-NO.
+           IF LK-START-YEAR = ZERO
+              MOVE "Y" TO WK-VERBOSE-SW
+           ELSE
+              MOVE "N" TO WK-VERBOSE-SW
+           END-IF.
+           MOVE  LK-BONUS-LOAN     TO   WK-BONUS-LOAN.
+           MOVE  LK-BONUS-AMOUNT   TO   WK-BONUS-AMOUNT.
+           IF LK-BONUS-MONTH-1 > ZERO OR LK-BONUS-MONTH-2 > ZERO
+              MOVE LK-BONUS-MONTH-1 TO WK-BONUS-MONTH-1
+              MOVE LK-BONUS-MONTH-2 TO WK-BONUS-MONTH-2
+           ELSE
+              MOVE 6               TO WK-BONUS-MONTH-1
+              MOVE 12              TO WK-BONUS-MONTH-2
+           END-IF.
+           MOVE  LK-PREPAY-AMOUNT  TO   WK-PREPAY-AMOUNT.
+           MOVE  LK-PREPAY-PERIOD  TO   WK-PREPAY-PERIOD.
+           MOVE  LK-PREPAY-MODE    TO   WK-PREPAY-MODE.
+           MOVE  "N"                TO   WK-PREPAY-SW.
+           IF LK-ROUND-MODE = 2
+              MOVE 2 TO WK-ROUND-MODE
+           ELSE
+              MOVE 1 TO WK-ROUND-MODE
+           END-IF.
+           PERFORM MAIN-050-VALIDATE THRU MAIN-050-EXIT.
+           IF WK-RETURN-CODE NOT = ZERO
+              MOVE ZERO TO LK-PAYMENT
+              MOVE ZERO TO WK-PAYMENT
+              MOVE ZERO TO LK-SCHEDULE-COUNT
+              GO TO OWARI
+           END-IF.
        MAIN-100.
            COMPUTE WK-INTEREST-YEAR  = WK-INTEREST-RATE / 100.
            COMPUTE WK-INTEREST-MONTH = WK-INTEREST-YEAR / 12.
-           COMPUTE WK-PAYMENT ROUNDED
-                 = (WK-LOAN * WK-INTEREST-MONTH *
-                    ((1 + WK-INTEREST-MONTH) ** (WK-PERIODS)))
-                 / ((1 + WK-INTEREST-MONTH) ** (WK-PERIODS) - 1).            
+           COMPUTE WK-REGULAR-LOAN   = WK-LOAN - WK-BONUS-LOAN.
+           MOVE    WK-REGULAR-LOAN   TO WK-CALC-PRINCIPAL.
+           MOVE    WK-PERIODS        TO WK-CALC-PERIODS.
+           PERFORM MAIN-110-CALC THRU MAIN-110-EXIT.
+           IF WK-RETURN-CODE NOT = ZERO
+              MOVE ZERO TO LK-PAYMENT
+              MOVE ZERO TO WK-PAYMENT
+              MOVE ZERO TO LK-SCHEDULE-COUNT
+              GO TO OWARI
+           END-IF.
+           MOVE    WK-CALC-PAYMENT   TO WK-PAYMENT.
 ADD        MOVE  WK-PAYMENT        TO   LK-PAYMENT.
-ADD        GO TO OWARI.
        MAIN-200.
-           DISPLAY "返済額(月) = " NO ADVANCING.
-           MOVE WK-PAYMENT TO DSP-PAYMENT.
-           DISPLAY DSP-PAYMENT.
-           DISPLAY "印刷しますか?(Y/N)".
-           ACCEPT WK-KAKUNIN.
-           IF WK-KAKUNIN NOT = "Y"
-               GO TO OWARI.
+           IF WK-VERBOSE
+              DISPLAY "返済額(月) = " NO ADVANCING
+              MOVE WK-PAYMENT TO DSP-PAYMENT
+              DISPLAY DSP-PAYMENT
+           END-IF.
        MAIN-300.
            MOVE  WK-LOAN TO WK-LOAN-LEFT.
            MOVE  1       TO WK-PERIODS-CNT.
-           ACCEPT WK-DATE FROM DATE YYYYMMDD.
-      *            "ZZ9 9999/99  ZZZ,ZZZ,ZZ9 ZZZ,ZZZ,ZZ9 ZZZ,ZZZ,ZZ9 ZZZ,ZZZ,ZZ9"     
-           DISPLAY "NO  年月    支払        原本        利息           
-      -            "    残元金".
-           DISPLAY "--- ------- ----------- ----------- ----------- ----
-      -            "-------".
+           MOVE  ZERO    TO LK-SCHEDULE-COUNT.
+           MOVE  ZERO    TO WK-TOTAL-PAYMENT WK-TOTAL-INTEREST.
+           IF LK-START-YEAR > ZERO
+              MOVE LK-START-YEAR  TO WK-YEAR
+              MOVE LK-START-MONTH TO WK-MONTH
+           ELSE
+              ACCEPT WK-DATE FROM DATE YYYYMMDD
+           END-IF.
+      *            "ZZ9 9999/99  ZZZ,ZZZ,ZZ9 ZZZ,ZZZ,ZZ9 ZZZ,ZZZ,ZZ9 ZZZ,ZZZ,ZZ9"
+           IF WK-VERBOSE
+              DISPLAY "NO  年月    支払        原本        利息
+      -               "    残元金"
+              DISPLAY "--- ------- ----------- ----------- ----------- --
+      -               "--------"
+           END-IF.
        MAIN-210.
-           COMPUTE WK-INTEREST  ROUNDED
-                   = WK-LOAN-LEFT * WK-INTEREST-MONTH.
+           IF WK-ROUND-MODE = 2
+              COMPUTE WK-INTEREST
+                      = WK-LOAN-LEFT * WK-INTEREST-MONTH
+           ELSE
+              COMPUTE WK-INTEREST  ROUNDED
+                      = WK-LOAN-LEFT * WK-INTEREST-MONTH
+           END-IF.
            COMPUTE WK-PRINCIPAL = WK-PAYMENT - WK-INTEREST.
-           COMPUTE WK-LOAN-LEFT = WK-LOAN-LEFT - WK-PRINCIPAL.
+           MOVE    WK-PAYMENT    TO WK-PERIOD-PAYMENT.
+           MOVE    WK-PRINCIPAL  TO WK-PERIOD-PRINCIPAL.
+           IF WK-BONUS-AMOUNT > ZERO
+              AND (WK-MONTH = WK-BONUS-MONTH-1
+                   OR WK-MONTH = WK-BONUS-MONTH-2)
+              ADD  WK-BONUS-AMOUNT TO WK-PERIOD-PAYMENT
+                                       WK-PERIOD-PRINCIPAL
+           END-IF.
+           COMPUTE WK-LOAN-LEFT = WK-LOAN-LEFT - WK-PERIOD-PRINCIPAL.
+           IF WK-LOAN-LEFT < ZERO
+              MOVE ZERO TO WK-LOAN-LEFT
+           END-IF.
+           IF WK-PREPAY-AMOUNT > ZERO
+              AND WK-PERIODS-CNT = WK-PREPAY-PERIOD
+              AND NOT WK-PREPAY-APPLIED
+              PERFORM MAIN-220-PREPAY THRU MAIN-220-EXIT
+           END-IF.
+           IF WK-RETURN-CODE NOT = ZERO
+              MOVE ZERO TO LK-PAYMENT
+              MOVE ZERO TO WK-PAYMENT
+              MOVE ZERO TO LK-SCHEDULE-COUNT
+              GO TO OWARI
+           END-IF.
            IF WK-PERIODS-CNT = WK-PERIODS
-              ADD  WK-LOAN-LEFT  TO WK-PRINCIPAL
-                                    WK-PAYMENT
+              ADD  WK-LOAN-LEFT  TO WK-PERIOD-PRINCIPAL
+                                    WK-PERIOD-PAYMENT
               MOVE ZERO          TO WK-LOAN-LEFT.
-           MOVE    WK-PERIODS-CNT TO DSP-PERIODS-CNT.
-           MOVE    WK-PAYMENT    TO DSP-PAYMENT.
-           MOVE    WK-INTEREST   TO DSP-INTEREST.
-           MOVE    WK-PRINCIPAL  TO DSP-PRINCIPAL.
-           MOVE    WK-LOAN-LEFT  TO DSP-LOAN-LEFT.
-           DISPLAY WK-PERIODS-CNT " " WK-YEAR "/" WK-MONTH " "
-                   DSP-PAYMENT " "
-                   DSP-PRINCIPAL " " DSP-INTEREST " "
-                   DSP-LOAN-LEFT.
+           MOVE    WK-PERIODS-CNT     TO DSP-PERIODS-CNT.
+           MOVE    WK-PERIOD-PAYMENT  TO DSP-PAYMENT.
+           MOVE    WK-INTEREST        TO DSP-INTEREST.
+           MOVE    WK-PERIOD-PRINCIPAL TO DSP-PRINCIPAL.
+           MOVE    WK-LOAN-LEFT       TO DSP-LOAN-LEFT.
+           IF WK-VERBOSE
+              DISPLAY WK-PERIODS-CNT " " WK-YEAR "/" WK-MONTH " "
+                      DSP-PAYMENT " "
+                      DSP-PRINCIPAL " " DSP-INTEREST " "
+                      DSP-LOAN-LEFT
+           END-IF.
+           IF WK-PERIODS-CNT NOT > 600
+              ADD  1 TO LK-SCHEDULE-COUNT
+              SET  LK-SCHED-IDX TO WK-PERIODS-CNT
+              MOVE WK-YEAR      TO LK-SCHED-YEAR(LK-SCHED-IDX)
+              MOVE WK-MONTH     TO LK-SCHED-MONTH(LK-SCHED-IDX)
+              MOVE WK-PERIOD-PAYMENT
+                               TO LK-SCHED-PAYMENT(LK-SCHED-IDX)
+              MOVE WK-PERIOD-PRINCIPAL
+                               TO LK-SCHED-PRINCIPAL(LK-SCHED-IDX)
+              MOVE WK-INTEREST  TO LK-SCHED-INTEREST(LK-SCHED-IDX)
+              MOVE WK-LOAN-LEFT
+                               TO LK-SCHED-LOAN-LEFT(LK-SCHED-IDX).
+           ADD  WK-PERIOD-PAYMENT TO WK-TOTAL-PAYMENT.
+           ADD  WK-INTEREST       TO WK-TOTAL-INTEREST.
            COMPUTE WK-PERIODS-CNT = WK-PERIODS-CNT + 1.
            IF WK-MONTH = 12
               MOVE 1 TO WK-MONTH
@@ -117,7 +337,243 @@ ADD        GO TO OWARI.
            IF WK-PERIODS-CNT > WK-PERIODS
               GO TO OWARI.
            GO TO MAIN-210.
+      *----------------------------------------------------------------
+      *    入力パラメタのチェック
+      *    00=正常  10=融資額誤り  20=返済回数誤り  30=金利誤り
+      *    40=ボーナス対象元金誤り 50=増額月誤り
+      *    60=繰上返済パラメタ誤り（返済回数・モードが不正）
+      *    70=丸め方誤り（1=四捨五入 2=切り捨て 以外）
+      *    80=毎月払い計算エラー（年金計算の桁あふれ）
+      *----------------------------------------------------------------
+       MAIN-050-VALIDATE.
+           MOVE ZERO TO WK-RETURN-CODE.
+           IF LK-LOAN NOT > ZERO
+              MOVE 10 TO WK-RETURN-CODE
+              GO TO MAIN-050-EXIT
+           END-IF.
+           IF LK-PERIODS < 1 OR LK-PERIODS > 600
+              MOVE 20 TO WK-RETURN-CODE
+              GO TO MAIN-050-EXIT
+           END-IF.
+           IF LK-INTEREST-RATE <= ZERO OR LK-INTEREST-RATE > 30
+              MOVE 30 TO WK-RETURN-CODE
+              GO TO MAIN-050-EXIT
+           END-IF.
+           IF LK-BONUS-LOAN > LK-LOAN
+              MOVE 40 TO WK-RETURN-CODE
+              GO TO MAIN-050-EXIT
+           END-IF.
+           IF LK-BONUS-LOAN = ZERO AND LK-BONUS-AMOUNT > ZERO
+              MOVE 40 TO WK-RETURN-CODE
+              GO TO MAIN-050-EXIT
+           END-IF.
+           IF LK-BONUS-MONTH-1 > 12 OR LK-BONUS-MONTH-2 > 12
+              MOVE 50 TO WK-RETURN-CODE
+              GO TO MAIN-050-EXIT
+           END-IF.
+           IF LK-PREPAY-AMOUNT > ZERO
+              IF LK-PREPAY-PERIOD < 1 OR LK-PREPAY-PERIOD > LK-PERIODS
+                 MOVE 60 TO WK-RETURN-CODE
+                 GO TO MAIN-050-EXIT
+              END-IF
+              IF LK-PREPAY-MODE NOT = 1 AND LK-PREPAY-MODE NOT = 2
+                 MOVE 60 TO WK-RETURN-CODE
+                 GO TO MAIN-050-EXIT
+              END-IF
+           END-IF.
+           IF LK-ROUND-MODE NOT = ZERO
+              AND LK-ROUND-MODE NOT = 1
+              AND LK-ROUND-MODE NOT = 2
+              MOVE 70 TO WK-RETURN-CODE
+              GO TO MAIN-050-EXIT
+           END-IF.
+       MAIN-050-EXIT.
+           EXIT.
+      *----------------------------------------------------------------
+      *    年金方式の毎月払い額を計算する共通ルーチン。初回計算
+      *    （MAIN-100）だけでなく、繰上返済・返済額軽減型の再計算
+      *    （MAIN-222-REDUCE）からも呼ばれる
+       MAIN-110-CALC.
+      *    複利係数・分子・分母を別々の COMPUTE に分けて計算する。
+      *    1本の COMPUTE に累乗・乗算・除算をまとめると、中間結果の
+      *    精度がコンパイラの方言設定に左右され、桁あふれで結果が
+      *    0になることがあるため、中間項目を介して順に計算する
+           COMPUTE WK-COMPOUND-FACTOR ROUNDED
+                 = (1 + WK-INTEREST-MONTH) ** WK-CALC-PERIODS
+               ON SIZE ERROR
+                  MOVE 80  TO WK-RETURN-CODE
+                  MOVE ZERO TO WK-CALC-PAYMENT
+                  GO TO MAIN-110-EXIT
+           END-COMPUTE.
+           COMPUTE WK-CALC-NUMERATOR ROUNDED
+                 = WK-CALC-PRINCIPAL * WK-INTEREST-MONTH
+                   * WK-COMPOUND-FACTOR
+               ON SIZE ERROR
+                  MOVE 80  TO WK-RETURN-CODE
+                  MOVE ZERO TO WK-CALC-PAYMENT
+                  GO TO MAIN-110-EXIT
+           END-COMPUTE.
+           COMPUTE WK-CALC-DENOM ROUNDED
+                 = WK-COMPOUND-FACTOR - 1
+               ON SIZE ERROR
+                  MOVE 80  TO WK-RETURN-CODE
+                  MOVE ZERO TO WK-CALC-PAYMENT
+                  GO TO MAIN-110-EXIT
+           END-COMPUTE.
+           IF WK-ROUND-MODE = 2
+              COMPUTE WK-CALC-PAYMENT
+                    = WK-CALC-NUMERATOR / WK-CALC-DENOM
+                  ON SIZE ERROR
+                     MOVE 80  TO WK-RETURN-CODE
+                     MOVE ZERO TO WK-CALC-PAYMENT
+              END-COMPUTE
+           ELSE
+              COMPUTE WK-CALC-PAYMENT ROUNDED
+                    = WK-CALC-NUMERATOR / WK-CALC-DENOM
+                  ON SIZE ERROR
+                     MOVE 80  TO WK-RETURN-CODE
+                     MOVE ZERO TO WK-CALC-PAYMENT
+              END-COMPUTE
+           END-IF.
+       MAIN-110-EXIT.
+           EXIT.
+      *----------------------------------------------------------------
+      *    繰上返済（一部前払い）の適用。当月の残元金から一括で
+      *    差し引いたうえで、モードに応じて残り回数または毎月払い
+      *    を再計算する。1回の呼出しにつき一度しか適用しない
+      *----------------------------------------------------------------
+       MAIN-220-PREPAY.
+           MOVE     WK-PERIODS            TO WK-PREPAY-ORIG-TERM.
+      *        繰上返済額が残元金を超えている場合、実際に充当できる
+      *        のは残元金までなので、超過分はスケジュール表や
+      *        生涯合計（WK-TOTAL-PAYMENT）に加算してはならない
+           IF WK-PREPAY-AMOUNT > WK-LOAN-LEFT
+              MOVE WK-LOAN-LEFT TO WK-PREPAY-APPLIED-AMT
+           ELSE
+              MOVE WK-PREPAY-AMOUNT TO WK-PREPAY-APPLIED-AMT
+           END-IF.
+           SUBTRACT WK-PREPAY-APPLIED-AMT FROM WK-LOAN-LEFT.
+           IF WK-LOAN-LEFT < ZERO
+              MOVE ZERO TO WK-LOAN-LEFT
+           END-IF.
+           ADD  WK-PREPAY-APPLIED-AMT TO WK-PERIOD-PRINCIPAL
+                                          WK-PERIOD-PAYMENT.
+           SET  WK-PREPAY-APPLIED TO TRUE.
+           EVALUATE WK-PREPAY-MODE
+               WHEN 1
+                   PERFORM MAIN-221-SHORTEN THRU MAIN-221-EXIT
+               WHEN 2
+                   PERFORM MAIN-222-REDUCE  THRU MAIN-222-EXIT
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+       MAIN-220-EXIT.
+           EXIT.
+      *----------------------------------------------------------------
+      *    期間短縮型：毎月払いは変えず、減った残元金から残り回数
+      *    を計算し直す
+      *----------------------------------------------------------------
+       MAIN-221-SHORTEN.
+           IF WK-LOAN-LEFT <= ZERO
+              MOVE WK-PERIODS-CNT TO WK-PERIODS
+           ELSE
+      *        WK-PAYMENT はボーナス対象元金分を除いた通常分だけの
+      *        年金払いなので、残り回数の計算も MAIN-222-REDUCE と
+      *        同様にボーナス対象元金分を除いた残元金で行う。
+      *        そうしないとボーナス月の増額払いと二重に償却してしまう
+              IF WK-BONUS-LOAN > WK-LOAN-LEFT
+                 MOVE ZERO              TO WK-REGULAR-LOAN
+              ELSE
+                 COMPUTE WK-REGULAR-LOAN = WK-LOAN-LEFT - WK-BONUS-LOAN
+              END-IF
+              COMPUTE WK-PREPAY-RATIO
+                    = 1 - (WK-REGULAR-LOAN * WK-INTEREST-MONTH
+                           / WK-PAYMENT)
+              IF WK-PREPAY-RATIO > ZERO AND WK-PREPAY-RATIO < 1
+                 COMPUTE WK-PREPAY-NEWTERM ROUNDED
+                       = (FUNCTION LOG(WK-PREPAY-RATIO)
+                          / FUNCTION LOG(1 + WK-INTEREST-MONTH)) * -1
+                 COMPUTE WK-PERIODS = WK-PERIODS-CNT + WK-PREPAY-NEWTERM
+                 IF WK-PERIODS > WK-PREPAY-ORIG-TERM
+                    MOVE WK-PREPAY-ORIG-TERM TO WK-PERIODS
+                 END-IF
+                 IF WK-PERIODS < WK-PERIODS-CNT
+                    MOVE WK-PERIODS-CNT      TO WK-PERIODS
+                 END-IF
+              ELSE
+      *           毎月払いが既に現在の残元金を償却しきる比率の
+      *           範囲外（既に完済相当）になっている場合は、今回で
+      *           終了したものとして取り扱う
+                 MOVE WK-PERIODS-CNT TO WK-PERIODS
+              END-IF
+           END-IF.
+       MAIN-221-EXIT.
+           EXIT.
+      *----------------------------------------------------------------
+      *    返済額軽減型：残り回数は変えず、減った残元金から毎月払い
+      *    を計算し直す
+      *----------------------------------------------------------------
+       MAIN-222-REDUCE.
+           COMPUTE WK-CALC-PERIODS = WK-PERIODS - WK-PERIODS-CNT.
+           IF WK-CALC-PERIODS > ZERO AND WK-LOAN-LEFT > ZERO
+      *        ボーナス対象元金分は MAIN-100 と同様に除いたうえで
+      *        毎月払いを再計算する。そうしないとボーナス月の増額
+      *        払いと二重に償却してしまう
+              IF WK-BONUS-LOAN > WK-LOAN-LEFT
+                 MOVE ZERO              TO WK-REGULAR-LOAN
+              ELSE
+                 COMPUTE WK-REGULAR-LOAN = WK-LOAN-LEFT - WK-BONUS-LOAN
+              END-IF
+              MOVE    WK-REGULAR-LOAN  TO WK-CALC-PRINCIPAL
+              PERFORM MAIN-110-CALC    THRU MAIN-110-EXIT
+              MOVE    WK-CALC-PAYMENT  TO WK-PAYMENT
+           ELSE
+              MOVE    WK-LOAN-LEFT     TO WK-PAYMENT
+              MOVE    WK-PERIODS-CNT   TO WK-PERIODS
+           END-IF.
+       MAIN-222-EXIT.
+           EXIT.
+      ****************************************************************
+      *    呼出し監査ログを1件書き出す（正常終了／異常終了の両方）
+      ****************************************************************
+       MAIN-230-AUDIT.
+           ACCEPT  LA-DATE  FROM DATE  YYYYMMDD.
+           ACCEPT  LA-TIME  FROM TIME.
+           MOVE    WK-LOAN-NO       TO LA-LOAN-NO.
+           MOVE    LK-LOAN          TO LA-LOAN-AMOUNT.
+           MOVE    LK-INTEREST-RATE TO LA-INTEREST-RATE.
+           MOVE    LK-PERIODS       TO LA-PERIODS.
+           MOVE    WK-PAYMENT       TO LA-PAYMENT.
+           MOVE    WK-RETURN-CODE   TO LA-RETURN-CODE.
+           OPEN EXTEND AUDIT-FILE.
+           IF WK-AUDIT-STATUS NOT = "00"
+              OPEN OUTPUT AUDIT-FILE
+           END-IF.
+           WRITE LA-AUDIT-RECORD.
+           CLOSE AUDIT-FILE.
+       MAIN-230-EXIT.
+           EXIT.
+      ****************************************************************
        OWARI.
       *     STOP RUN.
+           IF WK-RETURN-CODE = ZERO
+      *        返済額軽減型の繰上返済が適用された場合、MAIN-100 で
+      *        一度だけ設定した LK-PAYMENT は前払い前の毎月払いの
+      *        ままになっている。呼出し終了時点で実際に効いている
+      *        毎月払い（WK-PAYMENT）で必ず上書きし直す
+              MOVE WK-PAYMENT         TO LK-PAYMENT
+              MOVE WK-TOTAL-PAYMENT  TO LK-TOTAL-PAYMENT
+              MOVE WK-TOTAL-INTEREST TO LK-TOTAL-INTEREST
+              COMPUTE WK-EFFECTIVE-RATE ROUNDED
+                    = (WK-TOTAL-INTEREST / WK-LOAN)
+                      / (WK-PERIODS / 12) * 100
+              MOVE WK-EFFECTIVE-RATE TO LK-EFFECTIVE-RATE
+           ELSE
+              MOVE ZERO TO LK-TOTAL-PAYMENT
+                            LK-TOTAL-INTEREST
+                            LK-EFFECTIVE-RATE
+           END-IF.
+ADD        MOVE  WK-RETURN-CODE    TO   LK-RETURN-CODE.
+           PERFORM MAIN-230-AUDIT THRU MAIN-230-EXIT.
 ADD        GOBACK.
       *--------------------<< END OF PROGRAM >>-----------------------*
