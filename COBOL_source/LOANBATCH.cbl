@@ -0,0 +1,268 @@
+      ****************************************************************
+      *                                                              *
+      *         ローン一括処理バッチ（再起動／チェックポイント対応） *
+      *                                                              *
+      ****************************************************************
+       IDENTIFICATION          DIVISION.
+      ****************************************************************
+       PROGRAM-ID.             LOANBATCH.
+       AUTHOR.                 TOKYO-SYSTEM-HOUSE.
+       DATE-WRITTEN.           2026/08/08.
+      *----------------------------------------------------------------
+      *    変更履歴
+      *    2026/08/08  TSH  新規作成。マスタ全件を順に LOANSUB に
+      *                     かけて結果を出力する一括バッチ。
+      *                     異常終了時に備えてチェックポイントへ
+      *                     最終処理済ローン番号を残し、再起動時は
+      *                     その続きから処理できるようにする
+      *----------------------------------------------------------------
+       ENVIRONMENT             DIVISION.
+       CONFIGURATION           SECTION.
+       SOURCE-COMPUTER.        OPEN-COBOL.
+       OBJECT-COMPUTER.        OPEN-COBOL.
+       INPUT-OUTPUT            SECTION.
+       FILE-CONTROL.
+           SELECT LOAN-MASTER-FILE   ASSIGN TO "LOANMAST"
+                                      ORGANIZATION SEQUENTIAL
+                                      FILE STATUS WK-MASTER-STATUS.
+           SELECT LOAN-RESULT-FILE   ASSIGN TO "LOANRSLT"
+                                      ORGANIZATION SEQUENTIAL
+                                      FILE STATUS WK-RESULT-STATUS.
+           SELECT CHECKPOINT-FILE    ASSIGN TO "LOANCKPT"
+                                      ORGANIZATION SEQUENTIAL
+                                      FILE STATUS WK-CKPT-STATUS.
+      ****************************************************************
+       DATA                    DIVISION.
+      ****************************************************************
+       FILE                    SECTION.
+       FD  LOAN-MASTER-FILE.
+           COPY "LOANMAST".
+      *
+       FD  LOAN-RESULT-FILE.
+       01  WK-RESULT-RECORD.
+           05  WR-LOAN-NO           PIC 9(09).
+           05  WR-PAYMENT           PIC 9(09).
+           05  WR-PERIODS-LEFT      PIC 999.
+           05  WR-LOAN-LEFT         PIC 9(09)V9(09).
+           05  WR-RETURN-CODE       PIC 99.
+      *
+       FD  CHECKPOINT-FILE.
+           COPY "LOANCKPT".
+      *
+       WORKING-STORAGE         SECTION.
+       01  WK-MASTER-STATUS    PIC X(02).
+       01  WK-RESULT-STATUS    PIC X(02).
+       01  WK-CKPT-STATUS      PIC X(02).
+       01  WK-EOF-SW           PIC X(01)            VALUE "N".
+           88  WK-EOF                               VALUE "Y".
+       01  WK-LAST-DONE        PIC 9(09)            VALUE ZERO.
+       01  WK-PREV-LOAN-NO     PIC 9(09)            VALUE ZERO.
+      *----------------------------------------------------------------
+      *    チェックポイント書出し間隔。LOAN-RESULT-FILE は
+      *    OPEN EXTEND で追記するだけで、既に書いた行を再起動時に
+      *    見分ける手段がない。そのためチェックポイントは結果行を
+      *    書いた件数と必ず 1対1 で進めなければならず、WK-CKPT-
+      *    INTERVAL は 1 に固定している。複数件おきに間引くと、
+      *    チェックポイント未更新のまま異常終了した場合に再起動で
+      *    同じ結果行を二重に追記してしまう
+      *----------------------------------------------------------------
+       01  WK-CKPT-INTERVAL    PIC 9(04)            VALUE 1.
+       01  WK-SINCE-CKPT       PIC 9(04)            VALUE ZERO.
+       01  WK-REMAIN-PERIODS   PIC 999.
+       01  WK-READ-COUNT       PIC 9(07)            VALUE ZERO.
+       01  WK-DONE-COUNT       PIC 9(07)            VALUE ZERO.
+       01  WK-TODAY            PIC 9(08).
+      *----------------------------------------------------------------
+      *    LOANSUB 呼出し用パラメタ
+      *----------------------------------------------------------------
+       01  WK-LK-LOAN           PIC 9(09).
+       01  WK-LK-INTEREST-RATE  PIC S9(02)V9(03).
+       01  WK-LK-PERIODS        PIC 999.
+       01  WK-LK-PAYMENT        PIC 9(09).
+       01  WK-LK-RETURN-CODE    PIC 99.
+       01  WK-LK-START-YEAR     PIC 9(04).
+       01  WK-LK-START-MONTH    PIC 99.
+       01  WK-LK-BONUS-LOAN     PIC 9(09).
+       01  WK-LK-BONUS-AMOUNT   PIC 9(09).
+       01  WK-LK-BONUS-MONTH-1  PIC 99.
+       01  WK-LK-BONUS-MONTH-2  PIC 99.
+       01  WK-LK-PREPAY-AMOUNT  PIC 9(09).
+       01  WK-LK-PREPAY-PERIOD  PIC 999.
+       01  WK-LK-PREPAY-MODE    PIC 9.
+       01  WK-LK-ROUND-MODE     PIC 9.
+       01  WK-LK-TOTAL-PAYMENT  PIC 9(09).
+       01  WK-LK-TOTAL-INTEREST PIC 9(09).
+       01  WK-LK-EFFECTIVE-RATE PIC 9(02)V9(03).
+       01  WK-LK-LOAN-NO        PIC 9(09).
+           COPY "LOANSCHD".
+      ****************************************************************
+       PROCEDURE               DIVISION.
+      ****************************************************************
+       HAJIME.
+       MAIN-000.
+           PERFORM MAIN-010-OPEN     THRU MAIN-010-EXIT.
+           PERFORM MAIN-020-READ     THRU MAIN-020-EXIT.
+           PERFORM MAIN-100-PROCESS  THRU MAIN-100-EXIT
+                   UNTIL WK-EOF.
+           PERFORM MAIN-900-FINISH   THRU MAIN-900-EXIT.
+           DISPLAY "LOANBATCH 読込件数 = " WK-READ-COUNT.
+           DISPLAY "LOANBATCH 処理件数 = " WK-DONE-COUNT.
+           GOBACK.
+      *----------------------------------------------------------------
+      *    ファイル オープンとチェックポイントの読込
+      *----------------------------------------------------------------
+       MAIN-010-OPEN.
+           OPEN INPUT LOAN-MASTER-FILE.
+           IF WK-MASTER-STATUS NOT = "00"
+              DISPLAY "LOANBATCH E001 マスタ オープン失敗 "
+                      WK-MASTER-STATUS
+              GOBACK
+           END-IF.
+           PERFORM MAIN-011-LOAD-CKPT THRU MAIN-011-EXIT.
+           OPEN EXTEND LOAN-RESULT-FILE.
+           IF WK-RESULT-STATUS NOT = "00"
+              OPEN OUTPUT LOAN-RESULT-FILE
+           END-IF.
+           ACCEPT WK-TODAY FROM DATE YYYYMMDD.
+           MOVE WK-LAST-DONE    TO LC-LAST-LOAN-NO.
+           MOVE WK-TODAY        TO LC-RUN-DATE.
+           SET  LC-IN-PROGRESS  TO TRUE.
+           PERFORM MAIN-012-SAVE-CKPT THRU MAIN-012-EXIT.
+       MAIN-010-EXIT.
+           EXIT.
+      *----------------------------------------------------------------
+      *    前回のチェックポイントを読む。中断（再起動待ち）の
+      *    場合だけ最終処理済ローン番号から続きを処理し、前回が
+      *    正常完了している場合は今回は最初から全件処理し直す
+      *----------------------------------------------------------------
+       MAIN-011-LOAD-CKPT.
+           MOVE ZERO TO WK-LAST-DONE.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WK-CKPT-STATUS = "00"
+              READ CHECKPOINT-FILE
+                  AT END
+                      CONTINUE
+              END-READ
+              IF WK-CKPT-STATUS = "00" AND LC-IN-PROGRESS
+                 MOVE LC-LAST-LOAN-NO TO WK-LAST-DONE
+              END-IF
+              CLOSE CHECKPOINT-FILE
+           END-IF.
+       MAIN-011-EXIT.
+           EXIT.
+      *----------------------------------------------------------------
+      *    チェックポイントを書き出す（都度ファイルを作り直す）
+      *----------------------------------------------------------------
+       MAIN-012-SAVE-CKPT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE LC-CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+       MAIN-012-EXIT.
+           EXIT.
+      *----------------------------------------------------------------
+      *    マスタ 1件読込
+      *----------------------------------------------------------------
+       MAIN-020-READ.
+           READ LOAN-MASTER-FILE
+               AT END
+                   SET WK-EOF TO TRUE
+           END-READ.
+           IF NOT WK-EOF
+              ADD 1 TO WK-READ-COUNT
+           END-IF.
+       MAIN-020-EXIT.
+           EXIT.
+      *----------------------------------------------------------------
+      *    1件分の処理（既に処理済みならスキップして再起動対応）
+      *----------------------------------------------------------------
+       MAIN-100-PROCESS.
+      *        マスタは LM-LOAN-NO の昇順であることを前提に、再起動
+      *        時の「WK-LAST-DONE より大きい番号だけ処理する」判定
+      *        を行っている。前提が崩れていれば再起動のスキップ判定
+      *        自体が信用できなくなるため、読込順が逆行した時点で
+      *        打ち切る
+           IF LM-LOAN-NO < WK-PREV-LOAN-NO
+              DISPLAY "LOANBATCH E002 マスタ順序誤り "
+                      LM-LOAN-NO " < " WK-PREV-LOAN-NO
+              GOBACK
+           END-IF.
+           MOVE LM-LOAN-NO TO WK-PREV-LOAN-NO.
+           IF LM-ACTIVE AND LM-LOAN-NO > WK-LAST-DONE
+              PERFORM MAIN-110-CALC  THRU MAIN-110-EXIT
+              PERFORM MAIN-120-WRITE THRU MAIN-120-EXIT
+              MOVE LM-LOAN-NO          TO LC-LAST-LOAN-NO
+              ADD  1                   TO WK-SINCE-CKPT
+              IF WK-SINCE-CKPT >= WK-CKPT-INTERVAL
+                 PERFORM MAIN-012-SAVE-CKPT THRU MAIN-012-EXIT
+                 MOVE ZERO             TO WK-SINCE-CKPT
+              END-IF
+              ADD 1 TO WK-DONE-COUNT
+           END-IF.
+           PERFORM MAIN-020-READ THRU MAIN-020-EXIT.
+       MAIN-100-EXIT.
+           EXIT.
+      *----------------------------------------------------------------
+      *    LOANSUB を呼び、このローンの現況を計算する
+      *----------------------------------------------------------------
+       MAIN-110-CALC.
+           COMPUTE WK-REMAIN-PERIODS
+                 = LM-PERIODS - LM-PERIODS-DONE.
+           MOVE  LM-LOAN-LEFT       TO WK-LK-LOAN.
+           MOVE  LM-INTEREST-RATE   TO WK-LK-INTEREST-RATE.
+           MOVE  WK-REMAIN-PERIODS  TO WK-LK-PERIODS.
+           MOVE  LM-NEXT-YEAR       TO WK-LK-START-YEAR.
+           MOVE  LM-NEXT-MONTH      TO WK-LK-START-MONTH.
+           MOVE  LM-BONUS-LOAN      TO WK-LK-BONUS-LOAN.
+           MOVE  LM-BONUS-AMOUNT    TO WK-LK-BONUS-AMOUNT.
+           MOVE  LM-BONUS-MONTH-1   TO WK-LK-BONUS-MONTH-1.
+           MOVE  LM-BONUS-MONTH-2   TO WK-LK-BONUS-MONTH-2.
+           MOVE  ZERO               TO WK-LK-PREPAY-AMOUNT
+                                        WK-LK-PREPAY-PERIOD
+                                        WK-LK-PREPAY-MODE.
+           MOVE  LM-ROUND-MODE      TO WK-LK-ROUND-MODE.
+           MOVE  LM-LOAN-NO         TO WK-LK-LOAN-NO.
+           CALL "LOANSUB"      USING WK-LK-LOAN,
+                                      WK-LK-INTEREST-RATE,
+                                      WK-LK-PERIODS,
+                                      WK-LK-PAYMENT,
+                                      WK-LK-RETURN-CODE,
+                                      WK-LK-START-YEAR,
+                                      WK-LK-START-MONTH,
+                                      WK-LK-BONUS-LOAN,
+                                      WK-LK-BONUS-AMOUNT,
+                                      WK-LK-BONUS-MONTH-1,
+                                      WK-LK-BONUS-MONTH-2,
+                                      WK-LK-PREPAY-AMOUNT,
+                                      WK-LK-PREPAY-PERIOD,
+                                      WK-LK-PREPAY-MODE,
+                                      WK-LK-ROUND-MODE,
+                                      WK-LK-TOTAL-PAYMENT,
+                                      WK-LK-TOTAL-INTEREST,
+                                      WK-LK-EFFECTIVE-RATE,
+                                      LK-SCHEDULE-COUNT,
+                                      LK-SCHEDULE-TABLE,
+                                      WK-LK-LOAN-NO.
+       MAIN-110-EXIT.
+           EXIT.
+      *----------------------------------------------------------------
+      *    結果ファイルへ1件出力
+      *----------------------------------------------------------------
+       MAIN-120-WRITE.
+           MOVE  LM-LOAN-NO         TO WR-LOAN-NO.
+           MOVE  WK-LK-PAYMENT      TO WR-PAYMENT.
+           MOVE  WK-REMAIN-PERIODS  TO WR-PERIODS-LEFT.
+           MOVE  LM-LOAN-LEFT       TO WR-LOAN-LEFT.
+           MOVE  WK-LK-RETURN-CODE  TO WR-RETURN-CODE.
+           WRITE WK-RESULT-RECORD.
+       MAIN-120-EXIT.
+           EXIT.
+      *----------------------------------------------------------------
+      *    正常終了処理
+      *----------------------------------------------------------------
+       MAIN-900-FINISH.
+           CLOSE LOAN-MASTER-FILE LOAN-RESULT-FILE.
+           SET  LC-COMPLETE TO TRUE.
+           PERFORM MAIN-012-SAVE-CKPT THRU MAIN-012-EXIT.
+       MAIN-900-EXIT.
+           EXIT.
+      *--------------------<< END OF PROGRAM >>-----------------------*
