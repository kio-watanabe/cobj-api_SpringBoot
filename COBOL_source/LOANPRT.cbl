@@ -0,0 +1,290 @@
+      ****************************************************************
+      *                                                              *
+      *         返済予定表 印字バッチ（年末お知らせ状 作成用）       *
+      *                                                              *
+      ****************************************************************
+       IDENTIFICATION          DIVISION.
+      ****************************************************************
+       PROGRAM-ID.             LOANPRT.
+       AUTHOR.                 TOKYO-SYSTEM-HOUSE.
+       DATE-WRITTEN.           2026/08/08.
+      *----------------------------------------------------------------
+      *    変更履歴
+      *    2026/08/08  TSH  新規作成。マスタの各ローンについて
+      *                     LOANSUB から返済予定表を取得し、ページ
+      *                     見出しを繰り返す印字ファイルへ出力する。
+      *                     顧客への年末残高・返済予定お知らせ状の
+      *                     元データとして使う
+      *----------------------------------------------------------------
+       ENVIRONMENT             DIVISION.
+       CONFIGURATION           SECTION.
+       SOURCE-COMPUTER.        OPEN-COBOL.
+       OBJECT-COMPUTER.        OPEN-COBOL.
+       INPUT-OUTPUT            SECTION.
+       FILE-CONTROL.
+           SELECT LOAN-MASTER-FILE   ASSIGN TO "LOANMAST"
+                                      ORGANIZATION SEQUENTIAL
+                                      FILE STATUS WK-MASTER-STATUS.
+           SELECT LOAN-PRINT-FILE    ASSIGN TO "LOANSTMT"
+                                      ORGANIZATION SEQUENTIAL
+                                      FILE STATUS WK-PRINT-STATUS.
+      ****************************************************************
+       DATA                    DIVISION.
+      ****************************************************************
+       FILE                    SECTION.
+       FD  LOAN-MASTER-FILE.
+           COPY "LOANMAST".
+      *
+       FD  LOAN-PRINT-FILE.
+       01  PR-PRINT-LINE        PIC X(82).
+      *
+       WORKING-STORAGE         SECTION.
+       01  WK-MASTER-STATUS    PIC X(02).
+       01  WK-PRINT-STATUS     PIC X(02).
+       01  WK-EOF-SW           PIC X(01)            VALUE "N".
+           88  WK-EOF                               VALUE "Y".
+       01  WK-REMAIN-PERIODS   PIC 999.
+       01  WK-LOAN-COUNT       PIC 9(07)            VALUE ZERO.
+       01  WK-PRINTED-COUNT    PIC 9(07)            VALUE ZERO.
+      *----------------------------------------------------------------
+      *    1件分の印字位置制御（ページ内行数・ページ番号・合計）
+      *----------------------------------------------------------------
+       01  WK-LINES-PER-PAGE   PIC 99               VALUE 20.
+       01  WK-LINE-CNT         PIC 99                VALUE ZERO.
+       01  WK-PAGE-NO          PIC 9(04)             VALUE ZERO.
+       01  WK-ENTRY-NO         PIC 999               VALUE ZERO.
+       01  WK-TOTAL-PRINCIPAL  PIC 9(09)             VALUE ZERO.
+       01  WK-TOTAL-INTEREST   PIC 9(09)             VALUE ZERO.
+      *----------------------------------------------------------------
+      *    印字行の編集用レイアウト（組み立てて PR-PRINT-LINE へ移す）
+      *----------------------------------------------------------------
+       01  WK-PAGE-HEADER-LINE.
+           05  FILLER              PIC X(16)  VALUE "返済予定表".
+           05  FILLER              PIC X(15)  VALUE "ローン番号".
+           05  WK-PH-LOAN-NO       PIC 9(09).
+           05  FILLER              PIC X(04)  VALUE SPACES.
+           05  FILLER              PIC X(05)  VALUE "PAGE ".
+           05  WK-PH-PAGE-NO       PIC ZZZ9.
+           05  FILLER              PIC X(27)  VALUE SPACES.
+       01  WK-COLHDR-LINE           PIC X(80) VALUE
+           "NO  年月    支払        原本        利息
+      -            "残元金".
+       01  WK-DETAIL-LINE.
+           05  WK-DT-PERIODS       PIC ZZ9.
+           05  FILLER              PIC X(01)  VALUE SPACE.
+           05  WK-DT-YEAR          PIC 9999.
+           05  FILLER              PIC X(01)  VALUE "/".
+           05  WK-DT-MONTH         PIC 99.
+           05  FILLER              PIC X(02)  VALUE SPACES.
+           05  WK-DT-PAYMENT       PIC ZZZ,ZZZ,ZZ9.
+           05  FILLER              PIC X(01)  VALUE SPACE.
+           05  WK-DT-PRINCIPAL     PIC ZZZ,ZZZ,ZZ9.
+           05  FILLER              PIC X(01)  VALUE SPACE.
+           05  WK-DT-INTEREST      PIC ZZZ,ZZZ,ZZ9.
+           05  FILLER              PIC X(01)  VALUE SPACE.
+           05  WK-DT-LOAN-LEFT     PIC ZZZ,ZZZ,ZZ9.
+           05  FILLER              PIC X(22)  VALUE SPACES.
+       01  WK-TOTAL-LINE.
+           05  FILLER              PIC X(10)  VALUE "合計".
+           05  FILLER              PIC X(08)  VALUE SPACES.
+           05  WK-TL-PRINCIPAL     PIC ZZZ,ZZZ,ZZ9.
+           05  FILLER              PIC X(01)  VALUE SPACE.
+           05  WK-TL-INTEREST      PIC ZZZ,ZZZ,ZZ9.
+           05  FILLER              PIC X(40)  VALUE SPACES.
+      *----------------------------------------------------------------
+      *    LOANSUB 呼出し用パラメタ（残り期間分の予定表を丸ごと貰う）
+      *----------------------------------------------------------------
+       01  WK-LK-LOAN           PIC 9(09).
+       01  WK-LK-INTEREST-RATE  PIC S9(02)V9(03).
+       01  WK-LK-PERIODS        PIC 999.
+       01  WK-LK-PAYMENT        PIC 9(09).
+       01  WK-LK-RETURN-CODE    PIC 99.
+       01  WK-LK-START-YEAR     PIC 9(04).
+       01  WK-LK-START-MONTH    PIC 99.
+       01  WK-LK-BONUS-LOAN     PIC 9(09).
+       01  WK-LK-BONUS-AMOUNT   PIC 9(09).
+       01  WK-LK-BONUS-MONTH-1  PIC 99.
+       01  WK-LK-BONUS-MONTH-2  PIC 99.
+       01  WK-LK-PREPAY-AMOUNT  PIC 9(09).
+       01  WK-LK-PREPAY-PERIOD  PIC 999.
+       01  WK-LK-PREPAY-MODE    PIC 9.
+       01  WK-LK-ROUND-MODE     PIC 9.
+       01  WK-LK-TOTAL-PAYMENT  PIC 9(09).
+       01  WK-LK-TOTAL-INTEREST PIC 9(09).
+       01  WK-LK-EFFECTIVE-RATE PIC 9(02)V9(03).
+       01  WK-LK-LOAN-NO        PIC 9(09).
+           COPY "LOANSCHD".
+      ****************************************************************
+       PROCEDURE               DIVISION.
+      ****************************************************************
+       HAJIME.
+       MAIN-000.
+           PERFORM MAIN-010-OPEN     THRU MAIN-010-EXIT.
+           PERFORM MAIN-020-READ     THRU MAIN-020-EXIT.
+           PERFORM MAIN-100-PROCESS  THRU MAIN-100-EXIT
+                   UNTIL WK-EOF.
+           PERFORM MAIN-900-CLOSE    THRU MAIN-900-EXIT.
+           DISPLAY "LOANPRT 対象件数  = " WK-LOAN-COUNT.
+           DISPLAY "LOANPRT 印字件数  = " WK-PRINTED-COUNT.
+           GOBACK.
+      *----------------------------------------------------------------
+      *    初期化・ファイル オープン
+      *----------------------------------------------------------------
+       MAIN-010-OPEN.
+           OPEN INPUT  LOAN-MASTER-FILE.
+           IF WK-MASTER-STATUS NOT = "00"
+              DISPLAY "LOANPRT E001 マスタ オープン失敗 "
+                      WK-MASTER-STATUS
+              GOBACK
+           END-IF.
+           OPEN OUTPUT LOAN-PRINT-FILE.
+           IF WK-PRINT-STATUS NOT = "00"
+              DISPLAY "LOANPRT E002 印字 オープン失敗"
+                      WK-PRINT-STATUS
+              GOBACK
+           END-IF.
+       MAIN-010-EXIT.
+           EXIT.
+      *----------------------------------------------------------------
+      *    マスタ 1件読込
+      *----------------------------------------------------------------
+       MAIN-020-READ.
+           READ LOAN-MASTER-FILE
+               AT END
+                   SET WK-EOF TO TRUE
+           END-READ.
+       MAIN-020-EXIT.
+           EXIT.
+      *----------------------------------------------------------------
+      *    1件分の処理。完済済みのローンは印字対象外とする
+      *----------------------------------------------------------------
+       MAIN-100-PROCESS.
+           ADD  1 TO WK-LOAN-COUNT.
+           IF LM-ACTIVE
+              PERFORM MAIN-110-CALC THRU MAIN-110-EXIT
+              IF WK-LK-RETURN-CODE = ZERO
+                 PERFORM MAIN-200-STATEMENT THRU MAIN-200-EXIT
+                 ADD 1 TO WK-PRINTED-COUNT
+              ELSE
+                 DISPLAY "LOANPRT W001 ローン番号 " LM-LOAN-NO
+                         " は異常コード " WK-LK-RETURN-CODE
+                         " のため印字をスキップした"
+              END-IF
+           END-IF.
+           PERFORM MAIN-020-READ THRU MAIN-020-EXIT.
+       MAIN-100-EXIT.
+           EXIT.
+      *----------------------------------------------------------------
+      *    LOANSUB を呼び、残り全期間分の返済予定表を貰う
+      *----------------------------------------------------------------
+       MAIN-110-CALC.
+           COMPUTE WK-REMAIN-PERIODS
+                 = LM-PERIODS - LM-PERIODS-DONE.
+           MOVE  LM-LOAN-LEFT       TO WK-LK-LOAN.
+           MOVE  LM-INTEREST-RATE   TO WK-LK-INTEREST-RATE.
+           MOVE  WK-REMAIN-PERIODS  TO WK-LK-PERIODS.
+           MOVE  LM-NEXT-YEAR       TO WK-LK-START-YEAR.
+           MOVE  LM-NEXT-MONTH      TO WK-LK-START-MONTH.
+           MOVE  LM-BONUS-LOAN      TO WK-LK-BONUS-LOAN.
+           MOVE  LM-BONUS-AMOUNT    TO WK-LK-BONUS-AMOUNT.
+           MOVE  LM-BONUS-MONTH-1   TO WK-LK-BONUS-MONTH-1.
+           MOVE  LM-BONUS-MONTH-2   TO WK-LK-BONUS-MONTH-2.
+           MOVE  ZERO               TO WK-LK-PREPAY-AMOUNT
+                                        WK-LK-PREPAY-PERIOD
+                                        WK-LK-PREPAY-MODE.
+           MOVE  LM-ROUND-MODE      TO WK-LK-ROUND-MODE.
+           MOVE  LM-LOAN-NO         TO WK-LK-LOAN-NO.
+           CALL "LOANSUB"      USING WK-LK-LOAN,
+                                      WK-LK-INTEREST-RATE,
+                                      WK-LK-PERIODS,
+                                      WK-LK-PAYMENT,
+                                      WK-LK-RETURN-CODE,
+                                      WK-LK-START-YEAR,
+                                      WK-LK-START-MONTH,
+                                      WK-LK-BONUS-LOAN,
+                                      WK-LK-BONUS-AMOUNT,
+                                      WK-LK-BONUS-MONTH-1,
+                                      WK-LK-BONUS-MONTH-2,
+                                      WK-LK-PREPAY-AMOUNT,
+                                      WK-LK-PREPAY-PERIOD,
+                                      WK-LK-PREPAY-MODE,
+                                      WK-LK-ROUND-MODE,
+                                      WK-LK-TOTAL-PAYMENT,
+                                      WK-LK-TOTAL-INTEREST,
+                                      WK-LK-EFFECTIVE-RATE,
+                                      LK-SCHEDULE-COUNT,
+                                      LK-SCHEDULE-TABLE,
+                                      WK-LK-LOAN-NO.
+       MAIN-110-EXIT.
+           EXIT.
+      *----------------------------------------------------------------
+      *    1件分の返済予定表を印字する（ページ見出し・明細・合計）
+      *----------------------------------------------------------------
+       MAIN-200-STATEMENT.
+           MOVE ZERO TO WK-LINE-CNT WK-PAGE-NO
+                        WK-TOTAL-PRINCIPAL WK-TOTAL-INTEREST.
+           ADD  1 TO WK-PAGE-NO.
+           PERFORM MAIN-210-PAGE-HEADER THRU MAIN-210-EXIT.
+           PERFORM MAIN-220-DETAIL THRU MAIN-220-EXIT
+                   VARYING WK-ENTRY-NO FROM 1 BY 1
+                   UNTIL WK-ENTRY-NO > LK-SCHEDULE-COUNT.
+           MOVE WK-TOTAL-PRINCIPAL TO WK-TL-PRINCIPAL.
+           MOVE WK-TOTAL-INTEREST  TO WK-TL-INTEREST.
+           MOVE WK-TOTAL-LINE      TO PR-PRINT-LINE.
+           WRITE PR-PRINT-LINE.
+           MOVE SPACES              TO PR-PRINT-LINE.
+           WRITE PR-PRINT-LINE.
+       MAIN-200-EXIT.
+           EXIT.
+      *----------------------------------------------------------------
+      *    ページ見出しと欄見出しを印字する
+      *----------------------------------------------------------------
+       MAIN-210-PAGE-HEADER.
+           MOVE LM-LOAN-NO TO WK-PH-LOAN-NO.
+           MOVE WK-PAGE-NO TO WK-PH-PAGE-NO.
+           MOVE WK-PAGE-HEADER-LINE TO PR-PRINT-LINE.
+           WRITE PR-PRINT-LINE.
+           MOVE WK-COLHDR-LINE      TO PR-PRINT-LINE.
+           WRITE PR-PRINT-LINE.
+       MAIN-210-EXIT.
+           EXIT.
+      *----------------------------------------------------------------
+      *    明細 1行分を印字する。ページ内の行数が上限に達したら
+      *    改ページして見出しを繰り返す
+      *----------------------------------------------------------------
+       MAIN-220-DETAIL.
+           IF WK-LINE-CNT NOT < WK-LINES-PER-PAGE
+              PERFORM MAIN-230-NEW-PAGE THRU MAIN-230-EXIT
+           END-IF.
+           SET  LK-SCHED-IDX TO WK-ENTRY-NO.
+           MOVE WK-ENTRY-NO                        TO WK-DT-PERIODS.
+           MOVE LK-SCHED-YEAR(LK-SCHED-IDX)         TO WK-DT-YEAR.
+           MOVE LK-SCHED-MONTH(LK-SCHED-IDX)        TO WK-DT-MONTH.
+           MOVE LK-SCHED-PAYMENT(LK-SCHED-IDX)      TO WK-DT-PAYMENT.
+           MOVE LK-SCHED-PRINCIPAL(LK-SCHED-IDX)    TO WK-DT-PRINCIPAL.
+           MOVE LK-SCHED-INTEREST(LK-SCHED-IDX)     TO WK-DT-INTEREST.
+           MOVE LK-SCHED-LOAN-LEFT(LK-SCHED-IDX)    TO WK-DT-LOAN-LEFT.
+           MOVE WK-DETAIL-LINE                      TO PR-PRINT-LINE.
+           WRITE PR-PRINT-LINE.
+           ADD  1 TO WK-LINE-CNT.
+           ADD  LK-SCHED-PRINCIPAL(LK-SCHED-IDX) TO WK-TOTAL-PRINCIPAL.
+           ADD  LK-SCHED-INTEREST(LK-SCHED-IDX)  TO WK-TOTAL-INTEREST.
+       MAIN-220-EXIT.
+           EXIT.
+      *----------------------------------------------------------------
+      *    改ページ（ページ番号更新・行数リセット・見出し再印字）
+      *----------------------------------------------------------------
+       MAIN-230-NEW-PAGE.
+           ADD  1 TO WK-PAGE-NO.
+           PERFORM MAIN-210-PAGE-HEADER THRU MAIN-210-EXIT.
+           MOVE ZERO TO WK-LINE-CNT.
+       MAIN-230-EXIT.
+           EXIT.
+      *----------------------------------------------------------------
+      *    終了処理
+      *----------------------------------------------------------------
+       MAIN-900-CLOSE.
+           CLOSE LOAN-MASTER-FILE LOAN-PRINT-FILE.
+       MAIN-900-EXIT.
+           EXIT.
+      *--------------------<< END OF PROGRAM >>-----------------------*
