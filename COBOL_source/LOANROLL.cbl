@@ -0,0 +1,209 @@
+      ****************************************************************
+      *                                                              *
+      *         ローン・マスタ 月次繰越バッチ（ロール・フォワード） *
+      *                                                              *
+      ****************************************************************
+       IDENTIFICATION          DIVISION.
+      ****************************************************************
+       PROGRAM-ID.             LOANROLL.
+       AUTHOR.                 TOKYO-SYSTEM-HOUSE.
+       DATE-WRITTEN.           2026/08/08.
+      *----------------------------------------------------------------
+      *    変更履歴
+      *    2026/08/08  TSH  新規作成。毎晩１回、マスタの各ローンを
+      *                     ちょうど１回分だけ繰越計算し、残高を
+      *                     更新したまま書き戻す
+      *----------------------------------------------------------------
+       ENVIRONMENT             DIVISION.
+       CONFIGURATION           SECTION.
+       SOURCE-COMPUTER.        OPEN-COBOL.
+       OBJECT-COMPUTER.        OPEN-COBOL.
+       INPUT-OUTPUT            SECTION.
+       FILE-CONTROL.
+           SELECT LOAN-MASTER-FILE   ASSIGN TO "LOANMAST"
+                                      ORGANIZATION SEQUENTIAL
+                                      FILE STATUS WK-MASTER-STATUS.
+      ****************************************************************
+       DATA                    DIVISION.
+      ****************************************************************
+       FILE                    SECTION.
+       FD  LOAN-MASTER-FILE.
+           COPY "LOANMAST".
+      *
+       WORKING-STORAGE         SECTION.
+       01  WK-MASTER-STATUS    PIC X(02).
+       01  WK-EOF-SW           PIC X(01)            VALUE "N".
+           88  WK-EOF                               VALUE "Y".
+       01  WK-REMAIN-PERIODS   PIC 999.
+       01  WK-LOAN-COUNT       PIC 9(07)            VALUE ZERO.
+       01  WK-ROLLED-COUNT     PIC 9(07)            VALUE ZERO.
+      *----------------------------------------------------------------
+      *    LOANSUB 呼出し用パラメタ（今回分＋以降の残り期間だけを
+      *    渡し、1件目の予定表エントリを今回の繰越結果として使う）
+      *----------------------------------------------------------------
+       01  WK-LK-LOAN           PIC 9(09).
+       01  WK-LK-INTEREST-RATE  PIC S9(02)V9(03).
+       01  WK-LK-PERIODS        PIC 999.
+       01  WK-LK-PAYMENT        PIC 9(09).
+       01  WK-LK-RETURN-CODE    PIC 99.
+       01  WK-LK-START-YEAR     PIC 9(04).
+       01  WK-LK-START-MONTH    PIC 99.
+       01  WK-LK-BONUS-LOAN     PIC 9(09).
+       01  WK-LK-BONUS-AMOUNT   PIC 9(09).
+       01  WK-LK-BONUS-MONTH-1  PIC 99.
+       01  WK-LK-BONUS-MONTH-2  PIC 99.
+       01  WK-EFF-BONUS-MONTH-1 PIC 99.
+       01  WK-EFF-BONUS-MONTH-2 PIC 99.
+       01  WK-LK-PREPAY-AMOUNT  PIC 9(09).
+       01  WK-LK-PREPAY-PERIOD  PIC 999.
+       01  WK-LK-PREPAY-MODE    PIC 9.
+       01  WK-LK-ROUND-MODE     PIC 9.
+       01  WK-LK-TOTAL-PAYMENT  PIC 9(09).
+       01  WK-LK-TOTAL-INTEREST PIC 9(09).
+       01  WK-LK-EFFECTIVE-RATE PIC 9(02)V9(03).
+       01  WK-LK-LOAN-NO        PIC 9(09).
+           COPY "LOANSCHD".
+      ****************************************************************
+       PROCEDURE               DIVISION.
+      ****************************************************************
+       HAJIME.
+       MAIN-000.
+           PERFORM MAIN-010-OPEN     THRU MAIN-010-EXIT.
+           PERFORM MAIN-100-PROCESS  THRU MAIN-100-EXIT
+                   UNTIL WK-EOF.
+           PERFORM MAIN-900-CLOSE    THRU MAIN-900-EXIT.
+           DISPLAY "LOANROLL 対象件数  = " WK-LOAN-COUNT.
+           DISPLAY "LOANROLL 繰越件数  = " WK-ROLLED-COUNT.
+           GOBACK.
+      *----------------------------------------------------------------
+      *    初期化・ファイル オープン
+      *----------------------------------------------------------------
+       MAIN-010-OPEN.
+           OPEN I-O LOAN-MASTER-FILE.
+           IF WK-MASTER-STATUS NOT = "00"
+              DISPLAY "LOANROLL E001 マスタ オープン失敗 "
+                      WK-MASTER-STATUS
+              GOBACK
+           END-IF.
+           PERFORM MAIN-020-READ THRU MAIN-020-EXIT.
+       MAIN-010-EXIT.
+           EXIT.
+      *----------------------------------------------------------------
+      *    マスタ 1件読込
+      *----------------------------------------------------------------
+       MAIN-020-READ.
+           READ LOAN-MASTER-FILE
+               AT END
+                   SET WK-EOF TO TRUE
+           END-READ.
+       MAIN-020-EXIT.
+           EXIT.
+      *----------------------------------------------------------------
+      *    1件分の繰越処理
+      *----------------------------------------------------------------
+       MAIN-100-PROCESS.
+           ADD  1 TO WK-LOAN-COUNT.
+           IF LM-ACTIVE
+              COMPUTE WK-REMAIN-PERIODS
+                    = LM-PERIODS - LM-PERIODS-DONE
+              IF WK-REMAIN-PERIODS > ZERO
+                 PERFORM MAIN-110-ROLL THRU MAIN-110-EXIT
+              END-IF
+           END-IF.
+           PERFORM MAIN-020-READ THRU MAIN-020-EXIT.
+       MAIN-100-EXIT.
+           EXIT.
+      *----------------------------------------------------------------
+      *    LOANSUB を呼び、1回分だけ残高を繰り越す
+      *----------------------------------------------------------------
+       MAIN-110-ROLL.
+           MOVE  LM-LOAN-LEFT       TO WK-LK-LOAN.
+           MOVE  LM-INTEREST-RATE   TO WK-LK-INTEREST-RATE.
+           MOVE  WK-REMAIN-PERIODS  TO WK-LK-PERIODS.
+           MOVE  LM-NEXT-YEAR       TO WK-LK-START-YEAR.
+           MOVE  LM-NEXT-MONTH      TO WK-LK-START-MONTH.
+           MOVE  LM-BONUS-LOAN      TO WK-LK-BONUS-LOAN.
+           MOVE  LM-BONUS-AMOUNT    TO WK-LK-BONUS-AMOUNT.
+           MOVE  LM-BONUS-MONTH-1   TO WK-LK-BONUS-MONTH-1.
+           MOVE  LM-BONUS-MONTH-2   TO WK-LK-BONUS-MONTH-2.
+      *        LOANSUB 自身の既定値（マスタ未設定時は6月/12月）と
+      *        同じ規則で、今回実際に使われた増額月を求めておく。
+      *        そうしないと、マスタにボーナス月を設定した契約で
+      *        ボーナス対象元金の取崩し判定が既定値の6月/12月に
+      *        固定されたままずれてしまう
+           IF LM-BONUS-MONTH-1 > ZERO OR LM-BONUS-MONTH-2 > ZERO
+              MOVE LM-BONUS-MONTH-1 TO WK-EFF-BONUS-MONTH-1
+              MOVE LM-BONUS-MONTH-2 TO WK-EFF-BONUS-MONTH-2
+           ELSE
+              MOVE 6               TO WK-EFF-BONUS-MONTH-1
+              MOVE 12              TO WK-EFF-BONUS-MONTH-2
+           END-IF.
+           MOVE  ZERO               TO WK-LK-PREPAY-AMOUNT
+                                        WK-LK-PREPAY-PERIOD
+                                        WK-LK-PREPAY-MODE.
+           MOVE  LM-ROUND-MODE      TO WK-LK-ROUND-MODE.
+           MOVE  LM-LOAN-NO         TO WK-LK-LOAN-NO.
+           CALL "LOANSUB"      USING WK-LK-LOAN,
+                                      WK-LK-INTEREST-RATE,
+                                      WK-LK-PERIODS,
+                                      WK-LK-PAYMENT,
+                                      WK-LK-RETURN-CODE,
+                                      WK-LK-START-YEAR,
+                                      WK-LK-START-MONTH,
+                                      WK-LK-BONUS-LOAN,
+                                      WK-LK-BONUS-AMOUNT,
+                                      WK-LK-BONUS-MONTH-1,
+                                      WK-LK-BONUS-MONTH-2,
+                                      WK-LK-PREPAY-AMOUNT,
+                                      WK-LK-PREPAY-PERIOD,
+                                      WK-LK-PREPAY-MODE,
+                                      WK-LK-ROUND-MODE,
+                                      WK-LK-TOTAL-PAYMENT,
+                                      WK-LK-TOTAL-INTEREST,
+                                      WK-LK-EFFECTIVE-RATE,
+                                      LK-SCHEDULE-COUNT,
+                                      LK-SCHEDULE-TABLE,
+                                      WK-LK-LOAN-NO.
+           IF WK-LK-RETURN-CODE NOT = ZERO
+              DISPLAY "LOANROLL W001 ローン番号 " LM-LOAN-NO
+                      " は異常コード " WK-LK-RETURN-CODE
+                      " のため繰越をスキップした"
+           ELSE
+              MOVE  LK-SCHED-LOAN-LEFT(1) TO LM-LOAN-LEFT
+              ADD   1                     TO LM-PERIODS-DONE
+      *        今回ボーナス月の増額払いが含まれていた分だけ、
+      *        マスタ上のボーナス対象元金残を減らしておく。そうし
+      *        ないと元金残高が縮むにつれ LM-BONUS-LOAN が追い
+      *        越してしまい、次回以降の計算（通常分元金の算出）が
+      *        狂う
+              IF LM-BONUS-AMOUNT > ZERO
+                 AND (WK-LK-START-MONTH = WK-EFF-BONUS-MONTH-1
+                      OR WK-LK-START-MONTH = WK-EFF-BONUS-MONTH-2)
+                 IF LM-BONUS-AMOUNT > LM-BONUS-LOAN
+                    MOVE ZERO TO LM-BONUS-LOAN
+                 ELSE
+                    SUBTRACT LM-BONUS-AMOUNT FROM LM-BONUS-LOAN
+                 END-IF
+              END-IF
+              IF LM-NEXT-MONTH = 12
+                 MOVE 1 TO LM-NEXT-MONTH
+                 ADD  1 TO LM-NEXT-YEAR
+              ELSE
+                 ADD  1 TO LM-NEXT-MONTH
+              END-IF
+              IF LM-PERIODS-DONE >= LM-PERIODS
+                 SET LM-PAID-OFF TO TRUE
+              END-IF
+              REWRITE LM-LOAN-RECORD
+              ADD   1 TO WK-ROLLED-COUNT
+           END-IF.
+       MAIN-110-EXIT.
+           EXIT.
+      *----------------------------------------------------------------
+      *    終了処理
+      *----------------------------------------------------------------
+       MAIN-900-CLOSE.
+           CLOSE LOAN-MASTER-FILE.
+       MAIN-900-EXIT.
+           EXIT.
+      *--------------------<< END OF PROGRAM >>-----------------------*
