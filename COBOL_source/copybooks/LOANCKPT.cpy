@@ -0,0 +1,12 @@
+      ****************************************************************
+      *  LOANCKPT                                                   *
+      *  LOANBATCH のチェックポイント・レコード                     *
+      *  異常終了時に処理済みの最終ローン番号を覚えておき、          *
+      *  再起動時はこの番号の次のレコードから処理を継続する          *
+      ****************************************************************
+       01  LC-CHECKPOINT-RECORD.
+           05  LC-LAST-LOAN-NO      PIC 9(09).
+           05  LC-RUN-DATE          PIC 9(08).
+           05  LC-RUN-STATUS        PIC X(01).
+               88  LC-COMPLETE      VALUE "C".
+               88  LC-IN-PROGRESS   VALUE "I".
