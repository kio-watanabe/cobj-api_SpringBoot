@@ -0,0 +1,24 @@
+      ****************************************************************
+      *  LOANMAST                                                   *
+      *  ローン・マスタファイル 1レコード分のレイアウト              *
+      *  残高を呼出し毎に再計算するのではなく、マスタに保持した      *
+      *  WK-LOAN-LEFT 相当値を毎回更新していくための永続化レコード  *
+      ****************************************************************
+       01  LM-LOAN-RECORD.
+           05  LM-LOAN-NO           PIC 9(09).
+           05  LM-BORROWER-ID       PIC X(10).
+           05  LM-LOAN-AMOUNT       PIC 9(09).
+           05  LM-INTEREST-RATE     PIC 9(02)V9(03).
+           05  LM-PERIODS           PIC 999.
+           05  LM-BONUS-AMOUNT      PIC 9(09).
+           05  LM-BONUS-LOAN        PIC 9(09).
+           05  LM-BONUS-MONTH-1     PIC 99.
+           05  LM-BONUS-MONTH-2     PIC 99.
+           05  LM-ROUND-MODE        PIC 9.
+           05  LM-NEXT-YEAR         PIC 9(04).
+           05  LM-NEXT-MONTH        PIC 9(02).
+           05  LM-PERIODS-DONE      PIC 999.
+           05  LM-LOAN-LEFT         PIC 9(09)V9(09).
+           05  LM-STATUS            PIC X(01).
+               88  LM-ACTIVE        VALUE "A".
+               88  LM-PAID-OFF      VALUE "P".
