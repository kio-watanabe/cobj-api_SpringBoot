@@ -0,0 +1,17 @@
+      ****************************************************************
+      *  LOANSCHD                                                   *
+      *  ローン返済予定表（償還表）明細テーブル                      *
+      *  LOANSUB が算出した各回の返済内容を呼出元へ返すための        *
+      *  テーブル定義。LOANSUB / LOANPRT / LOANBATCH で共有する。    *
+      *      最大件数 600 回 = 50年(月次)まで                        *
+      ****************************************************************
+       01  LK-SCHEDULE-COUNT       PIC 9(03).
+       01  LK-SCHEDULE-TABLE.
+           05  LK-SCHED-ENTRY OCCURS 600 TIMES
+                               INDEXED BY LK-SCHED-IDX.
+               10  LK-SCHED-YEAR        PIC 9(04).
+               10  LK-SCHED-MONTH       PIC 9(02).
+               10  LK-SCHED-PAYMENT     PIC 9(09).
+               10  LK-SCHED-PRINCIPAL   PIC 9(09).
+               10  LK-SCHED-INTEREST    PIC 9(09).
+               10  LK-SCHED-LOAN-LEFT   PIC 9(09)V9(09).
