@@ -0,0 +1,16 @@
+      ****************************************************************
+      *  LOANAUD                                                    *
+      *  LOANSUB 呼出し監査ログ 1レコード分のレイアウト              *
+      *  API / バッチどちらから呼ばれても呼出し内容と結果を          *
+      *  1件ずつ残し、後日の突合・調査に使う                         *
+      ****************************************************************
+       01  LA-AUDIT-RECORD.
+           05  LA-TIMESTAMP.
+               10  LA-DATE          PIC 9(08).
+               10  LA-TIME          PIC 9(08).
+           05  LA-LOAN-NO           PIC 9(09).
+           05  LA-LOAN-AMOUNT       PIC 9(09).
+           05  LA-INTEREST-RATE     PIC S9(02)V9(03).
+           05  LA-PERIODS           PIC 999.
+           05  LA-PAYMENT           PIC 9(09).
+           05  LA-RETURN-CODE       PIC 99.
